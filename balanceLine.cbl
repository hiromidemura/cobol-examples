@@ -1,97 +1,736 @@
 *> The balance line algorithm is a widely used technique specially in >*
 *> mainframe programs. It consists in matching two or more sequential >*
 *> files to update or verify records.                                 >*
-      
+
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BALANCE-LINE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+    SELECT CLIENT-MASTER-FILE
+        ASSIGN TO "CLIENTMF"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CLIENT-MASTER-FILE-STATUS.
+
+    SELECT TRANSACTION-FILE
+        ASSIGN TO "TRANFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+    SELECT SUSPENSE-FILE
+        ASSIGN TO "SUSPFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SUSPENSE-FILE-STATUS.
+
+    SELECT EXCEPTION-REPORT-FILE
+        ASSIGN TO "EXCPRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXCEPTION-REPORT-FILE-STATUS.
+
+    SELECT CONTROL-REPORT-FILE
+        ASSIGN TO "CTLRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONTROL-REPORT-FILE-STATUS.
+
+    SELECT SUMMARY-REPORT-FILE
+        ASSIGN TO "SUMMRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SUMMARY-REPORT-FILE-STATUS.
+
+    SELECT AUDIT-LOG-FILE
+        ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-LOG-FILE-STATUS.
+
+    SELECT RESTART-FILE
+        ASSIGN TO "RESTARTF"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS RANDOM
+        RELATIVE KEY IS RESTART-KEY
+        FILE STATUS IS RESTART-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+
+FD  CLIENT-MASTER-FILE.
+    01 CLIENT-MASTER-RECORD.
+        05 CM-CLIENT-ID       PIC 9(05).
+        05 CM-CLIENT-NAME     PIC X(40).
+
+FD  TRANSACTION-FILE.
+    01 TRANSACTION-RECORD.
+        05 TR-TRANS-ID        PIC 9(05).
+        05 TR-TRANS-CLIENT    PIC 9(05).
+        05 TR-TRANS-DATE      PIC 9(08).
+        05 TR-TRANS-AMMOUNT   PIC S9(07)V99 SIGN IS TRAILING SEPARATE.
+
+FD  SUSPENSE-FILE.
+    01 SUSPENSE-RECORD.
+        05 SP-TRANS-ID        PIC 9(05).
+        05 SP-TRANS-CLIENT    PIC 9(05).
+        05 SP-TRANS-AMMOUNT   PIC S9(07)V99 SIGN IS TRAILING SEPARATE.
+        05 SP-REASON          PIC X(30).
+
+FD  EXCEPTION-REPORT-FILE.
+    01 EXCEPTION-LINE.
+        05 EX-TRANS-ID        PIC ZZZZ9.
+        05 FILLER             PIC X(03) VALUE SPACES.
+        05 EX-CLIENT-ID       PIC ZZZZ9.
+        05 FILLER             PIC X(03) VALUE SPACES.
+        05 EX-AMOUNT          PIC Z,ZZZ,ZZ9.99-.
+        05 FILLER             PIC X(03) VALUE SPACES.
+        05 EX-REASON          PIC X(30).
+
+FD  CONTROL-REPORT-FILE.
+    01 CONTROL-LINE           PIC X(80).
+
+FD  SUMMARY-REPORT-FILE.
+    01 SUMMARY-LINE           PIC X(80).
+
+FD  AUDIT-LOG-FILE.
+    01 AUDIT-LOG-RECORD       PIC X(80).
+
+FD  RESTART-FILE.
+    01 RESTART-RECORD.
+        05 RST-IDX-TRANS      PIC 9(05).
+        05 RST-IDX-CLIENT     PIC 9(05).
+        05 RST-SUSPENSE-COUNT PIC 9(05).
+        05 RST-TRANS-COUNT           PIC 9(05).
+        05 RST-CHECKPOINT-TRANS-ID   PIC 9(05).
+        05 RST-SUM-TABLE.
+            10 RST-SUM          OCCURS 500 TIMES.
+                15 RST-CLIENT-ID        PIC 9(05).
+                15 RST-SUM-AMMOUNT      PIC S9(07)V99.
+                15 RST-SUM-ACTIVITY-SW  PIC X(01).
+
 WORKING-STORAGE SECTION.
 
     01 TABLE-CLIENT.
-        05 REG-CLIENT  OCCURS 3 TIMES.
-            10 CLIENT-ID      PIC 9(03).
+        05 REG-CLIENT  OCCURS 500 TIMES.
+            10 CLIENT-ID      PIC 9(05).
             10 CLIENT-NAME    PIC X(40).
-      
+
     01 TABLE-TRANSACTION.
-        05 REG-TRANS   OCCURS 6 TIMES.
-            10 TRANS-ID       PIC 9(03).
-            10 TRANS-CLIENT   PIC 9(03).
-            10 TRANS-AMMOUNT  PIC 9(03)V99.
-      
+        05 REG-TRANS   OCCURS 5000 TIMES.
+            10 TRANS-ID       PIC 9(05).
+            10 TRANS-CLIENT   PIC 9(05).
+            10 TRANS-DATE     PIC 9(08).
+            10 TRANS-AMMOUNT  PIC S9(07)V99.
+
     01 TABLE-SUMMARY.
-        05 REG-SUM     OCCURS 3 TIMES.
-            10 SUM-CLIENT     PIC X(40).
-            10 SUM-AMMOUNT    PIC 9(03)V99.
+        05 REG-SUM     OCCURS 500 TIMES.
+            10 SUM-CLIENT-ID     PIC 9(05).
+            10 SUM-CLIENT        PIC X(40).
+            10 SUM-AMMOUNT       PIC S9(07)V99.
+            10 SUM-ACTIVITY-SW   PIC X(01).
+                88 SUM-NO-ACTIVITY  VALUE 'N'.
+                88 SUM-HAS-ACTIVITY VALUE 'Y'.
+
+    01 IDX-TRANS              PIC 9(05).
+    01 IDX-CLIENT             PIC 9(05).
+    01 IDX-CLIENT-SUM         PIC 9(05).
+
+    01 CLIENT-COUNT           PIC 9(05) VALUE 0.
+    01 TRANS-COUNT            PIC 9(05) VALUE 0.
+
+    01 CLIENT-EOF-SW          PIC X(01) VALUE 'N'.
+        88 CLIENT-EOF         VALUE 'Y'.
+    01 TRANS-EOF-SW           PIC X(01) VALUE 'N'.
+        88 TRANS-EOF          VALUE 'Y'.
+    01 RESUMING-SW            PIC X(01) VALUE 'N'.
+        88 IS-RESUMING        VALUE 'Y'.
+
+    01 CLIENT-MASTER-FILE-STATUS     PIC X(02).
+        88 CLIENT-MASTER-FILE-OK         VALUE '00'.
+    01 TRANSACTION-FILE-STATUS       PIC X(02).
+        88 TRANSACTION-FILE-OK           VALUE '00'.
+    01 SUSPENSE-FILE-STATUS          PIC X(02).
+        88 SUSPENSE-FILE-OK              VALUE '00'.
+    01 EXCEPTION-REPORT-FILE-STATUS  PIC X(02).
+        88 EXCEPTION-REPORT-FILE-OK      VALUE '00'.
+    01 CONTROL-REPORT-FILE-STATUS    PIC X(02).
+        88 CONTROL-REPORT-FILE-OK        VALUE '00'.
+    01 SUMMARY-REPORT-FILE-STATUS    PIC X(02).
+        88 SUMMARY-REPORT-FILE-OK        VALUE '00'.
+    01 AUDIT-LOG-FILE-STATUS         PIC X(02).
+        88 AUDIT-LOG-FILE-OK             VALUE '00'.
+
+    01 SUSPENSE-REASON        PIC X(30).
+
+    01 EXCEPTION-HEADING-1.
+        05 FILLER             PIC X(08) VALUE 'TRANS ID'.
+        05 FILLER             PIC X(08) VALUE 'CLIENT  '.
+        05 FILLER             PIC X(16) VALUE 'AMOUNT          '.
+        05 FILLER             PIC X(30) VALUE 'REASON'.
+
+    01 CTL-INPUT-COUNT        PIC 9(05) VALUE 0.
+    01 CTL-INPUT-AMOUNT       PIC S9(11)V99 VALUE 0.
+    01 CTL-POSTED-COUNT       PIC 9(05) VALUE 0.
+    01 CTL-POSTED-AMOUNT      PIC S9(11)V99 VALUE 0.
+    01 CTL-DIFFERENCE         PIC S9(11)V99 VALUE 0.
+    01 SUSPENSE-COUNT         PIC 9(05) VALUE 0.
+
+    01 CTL-TITLE-LINE.
+        05 FILLER             PIC X(30) VALUE
+           'BALANCE-LINE CONTROL TOTALS'.
+
+    01 CTL-DETAIL-LINE.
+        05 CTL-DTL-LABEL      PIC X(22).
+        05 FILLER             PIC X(07) VALUE 'COUNT: '.
+        05 CTL-DTL-COUNT      PIC ZZZZ9.
+        05 FILLER             PIC X(09) VALUE SPACES.
+        05 FILLER             PIC X(08) VALUE 'AMOUNT: '.
+        05 CTL-DTL-AMOUNT     PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
 
-    01 IDX-TRANS              PIC 9(01).
-    01 IDX-CLIENT             PIC 9(01).
-    01 IDX-CLIENT-SUM         PIC 9(01).
+    01 CTL-DIFF-LINE.
+        05 CTL-DIFF-LABEL     PIC X(38) VALUE
+           'DIFFERENCE (INPUT AMOUNT LESS POSTED)'.
+        05 FILLER             PIC X(09) VALUE SPACES.
+        05 CTL-DIFF-AMOUNT    PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+    01 RESTART-KEY            PIC 9(05) VALUE 1.
+    01 RESTART-FILE-STATUS    PIC X(02).
+        88 RESTART-FILE-OK        VALUE '00'.
+        88 RESTART-FILE-NOT-FOUND VALUE '35'.
+
+    01 RUN-DATE-YYYYMMDD.
+        05 RUN-YYYY         PIC 9(04).
+        05 RUN-MM           PIC 9(02).
+        05 RUN-DD           PIC 9(02).
+
+    01 PAGE-COUNT             PIC 9(05) VALUE 0.
+    01 LINE-COUNT             PIC 9(03) VALUE 0.
+    01 LINES-PER-PAGE         PIC 9(03) VALUE 55.
+
+    01 SUMMARY-HEADING-1.
+        05 FILLER             PIC X(28) VALUE
+           'BALANCE-LINE SUMMARY REPORT'.
+        05 FILLER             PIC X(12) VALUE SPACES.
+        05 FILLER             PIC X(10) VALUE 'RUN DATE: '.
+        05 SH1-RUN-MM         PIC 99.
+        05 FILLER             PIC X(01) VALUE '/'.
+        05 SH1-RUN-DD         PIC 99.
+        05 FILLER             PIC X(01) VALUE '/'.
+        05 SH1-RUN-YYYY       PIC 9999.
+        05 FILLER             PIC X(06) VALUE SPACES.
+        05 FILLER             PIC X(06) VALUE 'PAGE: '.
+        05 SH1-PAGE           PIC ZZZ9.
+
+    01 SUMMARY-HEADING-2.
+        05 FILLER             PIC X(10) VALUE 'CLIENT ID '.
+        05 FILLER             PIC X(40) VALUE 'CLIENT NAME'.
+        05 FILLER             PIC X(16) VALUE 'AMOUNT'.
+        05 FILLER             PIC X(12) VALUE 'STATUS'.
+
+    01 SUMMARY-DETAIL-LINE.
+        05 SD-CLIENT-ID       PIC ZZZZ9.
+        05 FILLER             PIC X(05) VALUE SPACES.
+        05 SD-CLIENT-NAME     PIC X(40).
+        05 SD-AMOUNT          PIC Z,ZZZ,ZZ9.99-.
+        05 FILLER             PIC X(03) VALUE SPACES.
+        05 SD-STATUS          PIC X(12).
+
+    01 SUMMARY-TOTAL-LINE.
+        05 FILLER             PIC X(15) VALUE 'GRAND TOTAL'.
+        05 FILLER             PIC X(40) VALUE SPACES.
+        05 ST-AMOUNT          PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+
+    01 AUDIT-DETAIL-LINE.
+        05 AD-TRANS-ID         PIC ZZZZ9.
+        05 FILLER              PIC X(03) VALUE SPACES.
+        05 AD-CLIENT-ID        PIC ZZZZ9.
+        05 FILLER              PIC X(03) VALUE SPACES.
+        05 AD-OUTCOME          PIC X(30).
+        05 FILLER              PIC X(03) VALUE SPACES.
+        05 AD-RUNNING-TOTAL    PIC Z,ZZZ,ZZ9.99-.
+
+    01 AD-TRANS-ID-WS          PIC 9(05).
+    01 AD-CLIENT-ID-WS         PIC 9(05).
+    01 AD-OUTCOME-WS           PIC X(30).
+    01 AD-RUNNING-TOTAL-WS     PIC S9(07)V99.
 
 PROCEDURE DIVISION.
 
-    PERFORM NEST-TABLES
-    
-    MOVE 1         TO IDX-TRANS
-                      IDX-CLIENT
-                      IDX-CLIENT-SUM
-    
-    PERFORM UNTIL IDX-TRANS  > 6
-            OR    IDX-CLIENT > 3
+    PERFORM INITIALIZE-RESTART
+    PERFORM OPEN-FILES
+    PERFORM LOAD-CLIENT-MASTER
+    PERFORM RESTORE-SUMMARY-TABLE
+    PERFORM LOAD-TRANSACTIONS
+    PERFORM CLOSE-INPUT-FILES
+    PERFORM SORT-TRANSACTIONS
+    PERFORM VALIDATE-TRANSACTION-CHECKPOINT
+
+    PERFORM UNTIL IDX-TRANS  > TRANS-COUNT
+            OR    IDX-CLIENT > CLIENT-COUNT
 
         EVALUATE TRUE
             WHEN TRANS-CLIENT(IDX-TRANS) > CLIENT-ID(IDX-CLIENT)
+                MOVE TRANS-ID(IDX-TRANS)      TO AD-TRANS-ID-WS
+                MOVE CLIENT-ID(IDX-CLIENT)    TO AD-CLIENT-ID-WS
+                MOVE 'CLIENT SKIPPED'         TO AD-OUTCOME-WS
+                MOVE SUM-AMMOUNT(IDX-CLIENT)  TO AD-RUNNING-TOTAL-WS
+                PERFORM WRITE-AUDIT-RECORD
                 ADD 1      TO IDX-CLIENT
             WHEN TRANS-CLIENT(IDX-TRANS) < CLIENT-ID(IDX-CLIENT)
-                ADD 1      TO IDX-TRANS            
+                MOVE 'CLIENT NOT FOUND'  TO SUSPENSE-REASON
+                PERFORM WRITE-SUSPENSE-RECORD
+                ADD 1      TO IDX-TRANS
             WHEN TRANS-CLIENT(IDX-TRANS) = CLIENT-ID(IDX-CLIENT)
                 ADD TRANS-AMMOUNT(IDX-TRANS)  TO SUM-AMMOUNT(IDX-CLIENT)
+                MOVE 'Y'   TO SUM-ACTIVITY-SW(IDX-CLIENT)
+                MOVE TRANS-ID(IDX-TRANS)      TO AD-TRANS-ID-WS
+                MOVE CLIENT-ID(IDX-CLIENT)    TO AD-CLIENT-ID-WS
+                MOVE 'POSTED'                 TO AD-OUTCOME-WS
+                MOVE SUM-AMMOUNT(IDX-CLIENT)  TO AD-RUNNING-TOTAL-WS
+                PERFORM WRITE-AUDIT-RECORD
                 ADD 1      TO IDX-TRANS
         END-EVALUATE
+
+        PERFORM WRITE-CHECKPOINT
+    END-PERFORM
+
+    PERFORM UNTIL IDX-TRANS > TRANS-COUNT
+        MOVE 'CLIENT TABLE EXHAUSTED'  TO SUSPENSE-REASON
+        PERFORM WRITE-SUSPENSE-RECORD
+        ADD 1      TO IDX-TRANS
+        PERFORM WRITE-CHECKPOINT
+    END-PERFORM
+
+    PERFORM COMPUTE-POSTED-TOTALS
+    PERFORM PRINT-SUMMARY-REPORT
+    PERFORM PRINT-CONTROL-REPORT
+    PERFORM RESET-CHECKPOINT
+
+    PERFORM CLOSE-OUTPUT-FILES
+
+    STOP RUN
+    .
+
+OPEN-FILES.
+
+    OPEN INPUT  CLIENT-MASTER-FILE
+    IF NOT CLIENT-MASTER-FILE-OK
+        DISPLAY 'CLIENT-MASTER-FILE FAILED TO OPEN - FILE STATUS ' CLIENT-MASTER-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT  TRANSACTION-FILE
+    IF NOT TRANSACTION-FILE-OK
+        DISPLAY 'TRANSACTION-FILE FAILED TO OPEN - FILE STATUS ' TRANSACTION-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT CONTROL-REPORT-FILE
+    IF NOT CONTROL-REPORT-FILE-OK
+        DISPLAY 'CONTROL-REPORT-FILE FAILED TO OPEN - FILE STATUS ' CONTROL-REPORT-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT SUMMARY-REPORT-FILE
+    IF NOT SUMMARY-REPORT-FILE-OK
+        DISPLAY 'SUMMARY-REPORT-FILE FAILED TO OPEN - FILE STATUS ' SUMMARY-REPORT-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    IF IS-RESUMING
+        OPEN EXTEND SUSPENSE-FILE
+        IF NOT SUSPENSE-FILE-OK
+            DISPLAY 'SUSPENSE-FILE FAILED TO OPEN - FILE STATUS ' SUSPENSE-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+
+        OPEN EXTEND EXCEPTION-REPORT-FILE
+        IF NOT EXCEPTION-REPORT-FILE-OK
+            DISPLAY 'EXCEPTION-REPORT-FILE FAILED TO OPEN - FILE STATUS ' EXCEPTION-REPORT-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+
+        OPEN EXTEND AUDIT-LOG-FILE
+        IF NOT AUDIT-LOG-FILE-OK
+            DISPLAY 'AUDIT-LOG-FILE FAILED TO OPEN - FILE STATUS ' AUDIT-LOG-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+    ELSE
+        OPEN OUTPUT SUSPENSE-FILE
+        IF NOT SUSPENSE-FILE-OK
+            DISPLAY 'SUSPENSE-FILE FAILED TO OPEN - FILE STATUS ' SUSPENSE-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+
+        OPEN OUTPUT EXCEPTION-REPORT-FILE
+        IF NOT EXCEPTION-REPORT-FILE-OK
+            DISPLAY 'EXCEPTION-REPORT-FILE FAILED TO OPEN - FILE STATUS ' EXCEPTION-REPORT-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+
+        OPEN OUTPUT AUDIT-LOG-FILE
+        IF NOT AUDIT-LOG-FILE-OK
+            DISPLAY 'AUDIT-LOG-FILE FAILED TO OPEN - FILE STATUS ' AUDIT-LOG-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+
+        WRITE EXCEPTION-LINE FROM EXCEPTION-HEADING-1
+    END-IF
+
+    ACCEPT RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+    .
+
+LOAD-CLIENT-MASTER.
+
+    PERFORM READ-CLIENT-MASTER
+
+    PERFORM UNTIL CLIENT-EOF
+        IF CLIENT-COUNT >= 500
+            DISPLAY 'CLIENT-MASTER-FILE EXCEEDS TABLE-CLIENT CAPACITY (500) - RUN TERMINATED'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        ADD 1                TO CLIENT-COUNT
+        MOVE CM-CLIENT-ID    TO CLIENT-ID      (CLIENT-COUNT)
+                                SUM-CLIENT-ID  (CLIENT-COUNT)
+        MOVE CM-CLIENT-NAME  TO CLIENT-NAME    (CLIENT-COUNT)
+                                SUM-CLIENT     (CLIENT-COUNT)
+        MOVE 0               TO SUM-AMMOUNT    (CLIENT-COUNT)
+        MOVE 'N'             TO SUM-ACTIVITY-SW (CLIENT-COUNT)
+        PERFORM READ-CLIENT-MASTER
+    END-PERFORM
+    .
+
+READ-CLIENT-MASTER.
+
+    READ CLIENT-MASTER-FILE
+        AT END MOVE 'Y' TO CLIENT-EOF-SW
+    END-READ
+    .
+
+LOAD-TRANSACTIONS.
+
+    PERFORM READ-TRANSACTION
+
+    PERFORM UNTIL TRANS-EOF
+        IF TRANS-COUNT >= 5000
+            DISPLAY 'TRANSACTION-FILE EXCEEDS TABLE-TRANSACTION CAPACITY (5000) - RUN TERMINATED'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        ADD 1                  TO TRANS-COUNT
+        MOVE TR-TRANS-ID       TO TRANS-ID      (TRANS-COUNT)
+        MOVE TR-TRANS-CLIENT   TO TRANS-CLIENT  (TRANS-COUNT)
+        MOVE TR-TRANS-DATE     TO TRANS-DATE    (TRANS-COUNT)
+        MOVE TR-TRANS-AMMOUNT  TO TRANS-AMMOUNT (TRANS-COUNT)
+        ADD TR-TRANS-AMMOUNT   TO CTL-INPUT-AMOUNT
+        PERFORM READ-TRANSACTION
+    END-PERFORM
+    .
+
+READ-TRANSACTION.
+
+    READ TRANSACTION-FILE
+        AT END MOVE 'Y' TO TRANS-EOF-SW
+    END-READ
+    .
+
+CLOSE-INPUT-FILES.
+
+    CLOSE CLIENT-MASTER-FILE
+    CLOSE TRANSACTION-FILE
+    .
+
+SORT-TRANSACTIONS.
+
+    CALL 'BUBBLE-SORT' USING TABLE-TRANSACTION TRANS-COUNT
+    .
+
+CLOSE-OUTPUT-FILES.
+
+    CLOSE SUSPENSE-FILE
+    CLOSE EXCEPTION-REPORT-FILE
+    CLOSE CONTROL-REPORT-FILE
+    CLOSE SUMMARY-REPORT-FILE
+    CLOSE AUDIT-LOG-FILE
+    CLOSE RESTART-FILE
+    .
+
+INITIALIZE-RESTART.
+
+    OPEN I-O RESTART-FILE
+
+    IF RESTART-FILE-NOT-FOUND
+        OPEN OUTPUT RESTART-FILE
+        MOVE 1          TO RST-IDX-TRANS
+                           RST-IDX-CLIENT
+        MOVE 0          TO RST-SUSPENSE-COUNT
+                           RST-TRANS-COUNT
+                           RST-CHECKPOINT-TRANS-ID
+        PERFORM CLEAR-RESTART-SUM-TABLE
+        WRITE RESTART-RECORD
+        CLOSE RESTART-FILE
+        OPEN I-O RESTART-FILE
+    END-IF
+
+    READ RESTART-FILE
+
+    IF NOT RESTART-FILE-OK
+        MOVE 1          TO RST-IDX-TRANS
+                           RST-IDX-CLIENT
+        MOVE 0          TO RST-SUSPENSE-COUNT
+                           RST-TRANS-COUNT
+                           RST-CHECKPOINT-TRANS-ID
+        PERFORM CLEAR-RESTART-SUM-TABLE
+        WRITE RESTART-RECORD
+    END-IF
+
+    MOVE RST-IDX-TRANS       TO IDX-TRANS
+    MOVE RST-IDX-CLIENT      TO IDX-CLIENT
+    MOVE RST-SUSPENSE-COUNT  TO SUSPENSE-COUNT
+
+    IF IDX-TRANS > 1 OR IDX-CLIENT > 1
+        MOVE 'Y'    TO RESUMING-SW
+    ELSE
+        MOVE 'N'    TO RESUMING-SW
+    END-IF
+    .
+
+CLEAR-RESTART-SUM-TABLE.
+
+    MOVE 0         TO IDX-CLIENT-SUM
+
+    PERFORM UNTIL IDX-CLIENT-SUM EQUAL 500
+        ADD 1      TO IDX-CLIENT-SUM
+        MOVE 0     TO RST-CLIENT-ID(IDX-CLIENT-SUM)
+        MOVE 0     TO RST-SUM-AMMOUNT(IDX-CLIENT-SUM)
+        MOVE 'N'   TO RST-SUM-ACTIVITY-SW(IDX-CLIENT-SUM)
     END-PERFORM
+    .
+
+RESTORE-SUMMARY-TABLE.
+
+    IF IS-RESUMING
+        MOVE 0         TO IDX-CLIENT-SUM
+        PERFORM UNTIL IDX-CLIENT-SUM EQUAL CLIENT-COUNT
+            ADD 1      TO IDX-CLIENT-SUM
+            IF RST-CLIENT-ID(IDX-CLIENT-SUM) NOT EQUAL CLIENT-ID(IDX-CLIENT-SUM)
+                DISPLAY 'CLIENT-MASTER-FILE HAS CHANGED SINCE THE CHECKPOINTED RUN - '
+                        'RESTART ABORTED AT CLIENT SLOT ' IDX-CLIENT-SUM
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            MOVE RST-SUM-AMMOUNT(IDX-CLIENT-SUM)
+                                TO SUM-AMMOUNT(IDX-CLIENT-SUM)
+            MOVE RST-SUM-ACTIVITY-SW(IDX-CLIENT-SUM)
+                                TO SUM-ACTIVITY-SW(IDX-CLIENT-SUM)
+        END-PERFORM
+    END-IF
+    .
+
+VALIDATE-TRANSACTION-CHECKPOINT.
+
+    IF IS-RESUMING
+        IF RST-TRANS-COUNT NOT EQUAL TRANS-COUNT
+            DISPLAY 'TRANSACTION-FILE HAS CHANGED SINCE THE CHECKPOINTED RUN - '
+                    'RESTART ABORTED (TRANSACTION COUNT WAS ' RST-TRANS-COUNT
+                    ', NOW ' TRANS-COUNT ')'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        IF IDX-TRANS <= TRANS-COUNT
+            IF RST-CHECKPOINT-TRANS-ID NOT EQUAL TRANS-ID(IDX-TRANS)
+                DISPLAY 'TRANSACTION-FILE HAS CHANGED SINCE THE CHECKPOINTED RUN - '
+                        'RESTART ABORTED AT TRANSACTION SLOT ' IDX-TRANS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+        END-IF
+    END-IF
+    .
+
+SAVE-RESTART-SUM-TABLE.
 
     MOVE 0         TO IDX-CLIENT-SUM
-    
-    PERFORM UNTIL IDX-CLIENT-SUM EQUAL 3
+
+    PERFORM UNTIL IDX-CLIENT-SUM EQUAL CLIENT-COUNT
         ADD 1      TO IDX-CLIENT-SUM
-        DISPLAY SUM-CLIENT(IDX-CLIENT-SUM) ': ' SUM-AMMOUNT(IDX-CLIENT-SUM)
+        MOVE CLIENT-ID(IDX-CLIENT-SUM)
+                            TO RST-CLIENT-ID(IDX-CLIENT-SUM)
+        MOVE SUM-AMMOUNT(IDX-CLIENT-SUM)
+                            TO RST-SUM-AMMOUNT(IDX-CLIENT-SUM)
+        MOVE SUM-ACTIVITY-SW(IDX-CLIENT-SUM)
+                            TO RST-SUM-ACTIVITY-SW(IDX-CLIENT-SUM)
     END-PERFORM
-    
-    STOP RUN
     .
 
-NEST-TABLES.
-
-    MOVE 1         TO CLIENT-ID    (1)
-    MOVE 'Adam'    TO CLIENT-NAME  (1)
-                      SUM-CLIENT   (1)
-    
-    MOVE 2         TO CLIENT-ID    (2)
-    MOVE 'John'    TO CLIENT-NAME  (2)
-                      SUM-CLIENT   (2)
-    
-    MOVE 3         TO CLIENT-ID    (3)
-    MOVE 'Nick'    TO CLIENT-NAME  (3)
-                      SUM-CLIENT   (3)
-    
-    MOVE 0         TO SUM-AMMOUNT  (1)
-                      SUM-AMMOUNT  (2)
-                      SUM-AMMOUNT  (3)
-    
-    MOVE 1         TO TRANS-CLIENT (1)
-    MOVE 10.00     TO TRANS-AMMOUNT(1)
-    
-    MOVE 1         TO TRANS-CLIENT (2)
-    MOVE 5.00      TO TRANS-AMMOUNT(2)
-    
-    MOVE 3         TO TRANS-CLIENT (3)
-    MOVE 4.00      TO TRANS-AMMOUNT(3)
-    
-    MOVE 3         TO TRANS-CLIENT (4)
-    MOVE 1.00      TO TRANS-AMMOUNT(4)
-    
-    MOVE 3         TO TRANS-CLIENT (5)
-    MOVE 5.00      TO TRANS-AMMOUNT(5)
-    
-    MOVE 3         TO TRANS-CLIENT (6)
-    MOVE 25.00     TO TRANS-AMMOUNT(6)
+WRITE-CHECKPOINT.
+
+    MOVE IDX-TRANS         TO RST-IDX-TRANS
+    MOVE IDX-CLIENT        TO RST-IDX-CLIENT
+    MOVE SUSPENSE-COUNT    TO RST-SUSPENSE-COUNT
+    MOVE TRANS-COUNT       TO RST-TRANS-COUNT
+    IF IDX-TRANS <= TRANS-COUNT
+        MOVE TRANS-ID(IDX-TRANS)  TO RST-CHECKPOINT-TRANS-ID
+    ELSE
+        MOVE 0                    TO RST-CHECKPOINT-TRANS-ID
+    END-IF
+    PERFORM SAVE-RESTART-SUM-TABLE
+    REWRITE RESTART-RECORD
+    .
+
+RESET-CHECKPOINT.
+
+    MOVE 1                 TO RST-IDX-TRANS
+                              RST-IDX-CLIENT
+    MOVE 0                 TO RST-SUSPENSE-COUNT
+    MOVE 0                 TO RST-TRANS-COUNT
+                              RST-CHECKPOINT-TRANS-ID
+    PERFORM CLEAR-RESTART-SUM-TABLE
+    REWRITE RESTART-RECORD
+    .
+
+COMPUTE-POSTED-TOTALS.
+
+    MOVE 0         TO IDX-CLIENT-SUM
+
+    PERFORM UNTIL IDX-CLIENT-SUM EQUAL CLIENT-COUNT
+        ADD 1      TO IDX-CLIENT-SUM
+        ADD SUM-AMMOUNT(IDX-CLIENT-SUM)  TO CTL-POSTED-AMOUNT
+    END-PERFORM
+
+    COMPUTE CTL-POSTED-COUNT = TRANS-COUNT - SUSPENSE-COUNT
+    MOVE TRANS-COUNT                     TO CTL-INPUT-COUNT
+    COMPUTE CTL-DIFFERENCE = CTL-INPUT-AMOUNT - CTL-POSTED-AMOUNT
+    .
+
+PRINT-CONTROL-REPORT.
+
+    WRITE CONTROL-LINE FROM CTL-TITLE-LINE
+    MOVE SPACES         TO CONTROL-LINE
+    WRITE CONTROL-LINE
+
+    MOVE 'INPUT TRANSACTIONS    '  TO CTL-DTL-LABEL
+    MOVE CTL-INPUT-COUNT            TO CTL-DTL-COUNT
+    MOVE CTL-INPUT-AMOUNT           TO CTL-DTL-AMOUNT
+    WRITE CONTROL-LINE FROM CTL-DETAIL-LINE
+
+    MOVE 'POSTED TRANSACTIONS   '  TO CTL-DTL-LABEL
+    MOVE CTL-POSTED-COUNT           TO CTL-DTL-COUNT
+    MOVE CTL-POSTED-AMOUNT          TO CTL-DTL-AMOUNT
+    WRITE CONTROL-LINE FROM CTL-DETAIL-LINE
+
+    MOVE CTL-DIFFERENCE             TO CTL-DIFF-AMOUNT
+    WRITE CONTROL-LINE FROM CTL-DIFF-LINE
+    .
+
+PRINT-SUMMARY-REPORT.
+
+    MOVE 0         TO IDX-CLIENT-SUM
+    MOVE 0         TO LINE-COUNT
+
+    PERFORM UNTIL IDX-CLIENT-SUM EQUAL CLIENT-COUNT
+        ADD 1      TO IDX-CLIENT-SUM
+        IF LINE-COUNT >= LINES-PER-PAGE
+            MOVE 0 TO LINE-COUNT
+        END-IF
+        IF LINE-COUNT EQUAL 0
+            PERFORM WRITE-SUMMARY-HEADINGS
+        END-IF
+        PERFORM WRITE-SUMMARY-DETAIL
+    END-PERFORM
+
+    PERFORM WRITE-SUMMARY-TOTAL
+    .
+
+WRITE-SUMMARY-HEADINGS.
+
+    ADD 1                  TO PAGE-COUNT
+
+    IF PAGE-COUNT > 1
+        MOVE SPACES        TO SUMMARY-LINE
+        WRITE SUMMARY-LINE AFTER ADVANCING PAGE
+    END-IF
+
+    MOVE RUN-MM         TO SH1-RUN-MM
+    MOVE RUN-DD         TO SH1-RUN-DD
+    MOVE RUN-YYYY       TO SH1-RUN-YYYY
+    MOVE PAGE-COUNT        TO SH1-PAGE
+    WRITE SUMMARY-LINE FROM SUMMARY-HEADING-1
+    ADD 2                  TO LINE-COUNT
+
+    MOVE SPACES            TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+    ADD 1                  TO LINE-COUNT
+
+    WRITE SUMMARY-LINE FROM SUMMARY-HEADING-2
+    ADD 1                  TO LINE-COUNT
+    .
+
+WRITE-SUMMARY-DETAIL.
+
+    MOVE SPACES                       TO SUMMARY-LINE
+
+    MOVE SUM-CLIENT-ID(IDX-CLIENT-SUM)   TO SD-CLIENT-ID
+    MOVE SUM-CLIENT(IDX-CLIENT-SUM)      TO SD-CLIENT-NAME
+    MOVE SUM-AMMOUNT(IDX-CLIENT-SUM)     TO SD-AMOUNT
+    IF SUM-NO-ACTIVITY(IDX-CLIENT-SUM)
+        MOVE 'NO ACTIVITY'            TO SD-STATUS
+    ELSE
+        MOVE SPACES                   TO SD-STATUS
+    END-IF
+    WRITE SUMMARY-LINE FROM SUMMARY-DETAIL-LINE
+    ADD 1                             TO LINE-COUNT
+    .
+
+WRITE-SUMMARY-TOTAL.
+
+    MOVE SPACES            TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE CTL-POSTED-AMOUNT TO ST-AMOUNT
+    WRITE SUMMARY-LINE FROM SUMMARY-TOTAL-LINE
+    .
+
+WRITE-SUSPENSE-RECORD.
+
+    ADD 1                           TO SUSPENSE-COUNT
+
+    MOVE SPACES                    TO EXCEPTION-LINE
+
+    MOVE TRANS-ID(IDX-TRANS)       TO SP-TRANS-ID
+    MOVE TRANS-CLIENT(IDX-TRANS)   TO SP-TRANS-CLIENT
+    MOVE TRANS-AMMOUNT(IDX-TRANS)  TO SP-TRANS-AMMOUNT
+    MOVE SUSPENSE-REASON           TO SP-REASON
+    WRITE SUSPENSE-RECORD
+
+    MOVE TRANS-ID(IDX-TRANS)       TO EX-TRANS-ID
+    MOVE TRANS-CLIENT(IDX-TRANS)   TO EX-CLIENT-ID
+    MOVE TRANS-AMMOUNT(IDX-TRANS)  TO EX-AMOUNT
+    MOVE SUSPENSE-REASON           TO EX-REASON
+    WRITE EXCEPTION-LINE
+
+    MOVE TRANS-ID(IDX-TRANS)       TO AD-TRANS-ID-WS
+    MOVE TRANS-CLIENT(IDX-TRANS)   TO AD-CLIENT-ID-WS
+    MOVE SUSPENSE-REASON           TO AD-OUTCOME-WS
+    MOVE 0                         TO AD-RUNNING-TOTAL-WS
+    PERFORM WRITE-AUDIT-RECORD
+    .
+
+WRITE-AUDIT-RECORD.
+
+    MOVE SPACES              TO AUDIT-LOG-RECORD
+
+    MOVE AD-TRANS-ID-WS      TO AD-TRANS-ID
+    MOVE AD-CLIENT-ID-WS     TO AD-CLIENT-ID
+    MOVE AD-OUTCOME-WS       TO AD-OUTCOME
+    MOVE AD-RUNNING-TOTAL-WS TO AD-RUNNING-TOTAL
+    WRITE AUDIT-LOG-RECORD FROM AUDIT-DETAIL-LINE
     .
