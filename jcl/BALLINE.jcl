@@ -0,0 +1,57 @@
+//BALLINE  JOB  (ACCTNO),'BALANCE LINE RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  DRIVES THE CLIENT/TRANSACTION BALANCE LINE MATCH AGAINST THE
+//*  DAILY EXTRACTS.  TRANFILE IS CONCATENATED SO A LATE BRANCH
+//*  FEED THAT ARRIVES AFTER THE MAIN EXTRACT CAN BE ADDED AS A
+//*  SECOND (OR THIRD) DD WITHOUT CHANGING THE LOAD MODULE.
+//*  BUBBLE-SORT IS CALLED BY BALANCE-LINE TO PUT A CONCATENATED,
+//*  NOT-NECESSARILY-SORTED FEED BACK INTO CLIENT ID SEQUENCE
+//*  BEFORE THE MATCH RUNS.
+//*
+//BALSTEP  EXEC PGM=BALLINE
+//STEPLIB  DD   DSN=PROD.BALLINE.LOADLIB,DISP=SHR
+//CLIENTMF DD   DSN=PROD.BALLINE.CLIENT.MASTER,DISP=SHR
+//TRANFILE DD   DSN=PROD.BALLINE.TRANS.DAILY,DISP=SHR
+//         DD   DSN=PROD.BALLINE.TRANS.LATEBR1,DISP=SHR
+//         DD   DSN=PROD.BALLINE.TRANS.LATEBR2,DISP=SHR
+//SUMMRPT  DD   SYSOUT=*
+//*
+//*  EXCPRPT/SUSPFILE/AUDITLOG ARE CATALOGED GDG GENERATIONS, NOT
+//*  SYSOUT AND NOT A &SYSDATE-STAMPED DSN - &SYSDATE IS NOT A
+//*  STANDARD MVS/JES SYSTEM SYMBOL AND WOULD FAIL ALLOCATION
+//*  UNLESS SOME EXTERNAL SCHEDULER SUBSTITUTES IT, WHICH THIS JOB
+//*  DOES NOT ASSUME.  (+1,NEW,CATLG,KEEP) BELOW IS THE FIRST-
+//*  ATTEMPT FORM, CREATING TODAY'S GENERATION.  ON A RESUBMISSION
+//*  TO RESUME FROM RESTARTF'S CHECKPOINT AFTER AN ABEND, CHANGE
+//*  ALL THREE OF THESE DD STATEMENTS TO (+0,MOD,CATLG,KEEP) SO
+//*  BALANCE-LINE'S OPEN EXTEND APPENDS TO THE SAME GENERATION THE
+//*  ABORTED RUN ALREADY CREATED, INSTEAD OF STARTING A NEW ONE.
+//*
+//EXCPRPT  DD   DSN=PROD.BALLINE.EXCEPTION(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLRPT   DD   SYSOUT=*
+//SUSPFILE DD   DSN=PROD.BALLINE.SUSPENSE(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*  RESTARTF CARRIES THE CHECKPOINTED READ POSITION ACROSS AN
+//*  ABEND.  IT IS A ONE-RECORD RELATIVE FILE AND MUST ALREADY
+//*  EXIST (IDCAMS DEFINE CLUSTER, ONE RRDS RECORD) BEFORE THE
+//*  FIRST SCHEDULED RUN - BALANCE-LINE INITIALIZES IT TO 1/1
+//*  THE FIRST TIME IT OPENS AN EMPTY FILE OR FINDS THE ONE
+//*  ALLOCATED RECORD SLOT STILL UNWRITTEN, AND RESETS IT TO 1/1
+//*  AGAIN ON EVERY CLEAN COMPLETION, SO A NON-1/1 CHECKPOINT
+//*  LEFT BEHIND MEANS THE PRIOR RUN ABENDED AND THIS RUN WILL
+//*  PICK UP WHERE IT LEFT OFF.
+//*
+//RESTARTF DD   DSN=PROD.BALLINE.RESTART,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BALLINE.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
