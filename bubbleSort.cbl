@@ -1,56 +1,53 @@
+*> Callable bubble sort used to put a transaction feed back into    >*
+*> ascending TRANS-CLIENT sequence before the balance line match    >*
+*> runs, since an upstream extract is not guaranteed to arrive      >*
+*> pre-sorted once branch feeds are concatenated.                   >*
+
 IDENTIFICATION DIVISION.
-PROGRAM-ID. BUBBLE SORT.
+PROGRAM-ID. BUBBLE-SORT.
+
 DATA DIVISION.
 WORKING-STORAGE SECTION.
 
-    01 WS-TAB.
-        05 WS-LN   OCCURS 10 TIMES.
-            10 WS-REG       PIC 9(02).
-    
-    01 WS-TAB-LENGHT        PIC 9(02) VALUE 10.
-    01 WS-SWAP              PIC 9(02).
-    01 IDX                  PIC 9(02).
-    01 IDX-IN               PIC 9(02).
-    01 IDX-OUT              PIC 9(02).    
+    01 WS-SWAP-REC.
+        05 WS-SWAP-ID         PIC 9(05).
+        05 WS-SWAP-CLIENT     PIC 9(05).
+        05 WS-SWAP-DATE       PIC 9(08).
+        05 WS-SWAP-AMMOUNT    PIC S9(07)V99.
+
+    01 IDX                    PIC 9(05).
+    01 IDX-IN                 PIC 9(05).
+    01 IDX-OUT                PIC 9(05).
+
+LINKAGE SECTION.
+
+    01 LK-TABLE-TRANSACTION.
+        05 LK-REG-TRANS  OCCURS 5000 TIMES.
+            10 LK-TRANS-ID       PIC 9(05).
+            10 LK-TRANS-CLIENT   PIC 9(05).
+            10 LK-TRANS-DATE     PIC 9(08).
+            10 LK-TRANS-AMMOUNT  PIC S9(07)V99.
+
+    01 LK-TRANS-COUNT         PIC 9(05).
 
-PROCEDURE DIVISION.
+PROCEDURE DIVISION USING LK-TABLE-TRANSACTION LK-TRANS-COUNT.
 
-    PERFORM NEST-TAB
-    
-    MOVE 0         TO IDX-IN
-                      IDX-OUT
+    MOVE 0             TO IDX-IN
+                          IDX-OUT
 
-    PERFORM WS-TAB-LENGHT TIMES
+    PERFORM LK-TRANS-COUNT TIMES
         ADD 1 TO IDX-IN
         COMPUTE IDX-OUT = IDX-IN + 1
-        PERFORM UNTIL IDX-OUT > WS-TAB-LENGHT
-            IF WS-REG(IDX-IN) > WS-REG(IDX-OUT)
-                MOVE WS-REG(IDX-IN)   TO WS-SWAP
-                MOVE WS-REG(IDX-OUT)  TO WS-REG(IDX-IN)
-                MOVE WS-SWAP          TO WS-REG(IDX-OUT)
+        PERFORM UNTIL IDX-OUT > LK-TRANS-COUNT
+            IF LK-TRANS-CLIENT(IDX-IN) > LK-TRANS-CLIENT(IDX-OUT)
+                MOVE LK-REG-TRANS(IDX-IN)   TO WS-SWAP-REC
+                MOVE LK-REG-TRANS(IDX-OUT)  TO LK-REG-TRANS(IDX-IN)
+                MOVE WS-SWAP-REC            TO LK-REG-TRANS(IDX-OUT)
             END-IF
             ADD 1 TO IDX-OUT
         END-PERFORM
         MOVE 0 TO IDX-OUT
     END-PERFORM
 
-    MOVE 0 TO IDX
-    
-    PERFORM UNTIL IDX = WS-TAB-LENGHT
-        ADD 1 TO IDX
-        DISPLAY 'Ouput Reg. ' IDX ': ' WS-REG(IDX)
-    END-PERFORM.                      
-
-    STOP RUN
-    .
-
-NEST-TAB.
-
-    MOVE 0 TO IDX
-    
-    PERFORM UNTIL IDX = WS-TAB-LENGHT
-        ADD 1 TO IDX
-        COMPUTE WS-REG(IDX) = (FUNCTION RANDOM) * 10
-        DISPLAY 'Input Reg. ' IDX ': ' WS-REG(IDX)
-    END-PERFORM
+    GOBACK
     .
